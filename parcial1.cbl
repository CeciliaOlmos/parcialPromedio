@@ -24,6 +24,24 @@
            SELECT LISTADO
            ASSIGN TO PRINTER,
            "..\impPromNotas.dat".
+           SELECT CSV-EXPORT
+           ASSIGN TO
+           "..\promNotas.csv"
+           ORGANIZATION LINE SEQUENTIAL.
+           SELECT CHECKPOINT
+           ASSIGN TO
+           "..\checkpoint.dat"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS w-chk-status.
+           SELECT HISTORIA-ANT
+           ASSIGN TO
+           "..\historiaProm.dat"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS w-hist-status.
+           SELECT HISTORIA-NUEVA
+           ASSIGN TO
+           "..\historiaPromNueva.dat"
+           ORGANIZATION LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD  ALUMNOS.
@@ -62,11 +80,31 @@
            lines at BOTTOM 1.
        01  lis-reg pic x(80).
 
+       FD  CSV-EXPORT.
+       01  csv-reg pic x(260).
+
+       FD  CHECKPOINT.
+       01  chk-reg.
+           03 chk-alu-codigo pic x(6).
+
+       FD  HISTORIA-ANT.
+       01  hist-ant-reg.
+           03 hist-ant-cod pic x(6).
+           03 hist-ant-prom pic 9(2)v99.
+
+       FD  HISTORIA-NUEVA.
+       01  hist-nueva-reg.
+           03 hist-nueva-cod pic x(6).
+           03 hist-nueva-prom pic 9(2)v99.
+
        WORKING-STORAGE SECTION.
+       01  w-chk-status pic xx value "00".
+       01  w-hist-status pic xx value "00".
        01  w-flag-alu PIC 9 VALUE ZERO.
        01  w-flag-notas PIC 9 value zero.
        01  w-flag-actas PIC 9 value zero.
        01  w-alu-ant pic 9(6).
+       01  w-alu-ant-alfa pic x(6) value spaces.
        01  w-nom-ant pic x(20).
        01  w-notas-alu pic s9(3).
        01  w-notas-acta pic s9(3).
@@ -75,6 +113,43 @@
        01  w-cont-acta pic 9(2).
        01  w-promedio pic s9(2)v99.
        01  w-cont-not-alu pic 9(2).
+       01  w-tot-alu pic 9(4) value zero.
+       01  w-tot-notas pic 9(5) value zero.
+       01  w-tot-actas pic 9(5) value zero.
+       01  w-tot-alu-con-prom pic 9(4) value zero.
+       01  w-tot-prom-suma pic s9(6)v99 value zero.
+       01  w-prom-general pic s9(2)v99 value zero.
+       01  w-act-actual-acta pic 9(6) value zero.
+       01  w-act-actual-fecha pic 9(8) value zero.
+       01  w-act-actual-materia pic x(3) value spaces.
+       01  w-materia-actual pic x(3).
+       01  w-nota-actual pic 9(2).
+       01  w-acta-actual pic 9(6).
+       01  w-fecha-actual pic 9(8).
+       01  w-tabla-materias.
+           03 w-mat-entry OCCURS 20 TIMES INDEXED BY w-mat-idx.
+               05 w-mat-cod pic x(3).
+               05 w-mat-suma pic s9(5).
+               05 w-mat-cont pic 9(3).
+               05 w-mat-promedio pic s9(2)v99.
+               05 w-mat-ult-acta pic 9(6).
+               05 w-mat-ult-fecha pic 9(8).
+               05 w-mat-cant-ses pic 9(2) value zero.
+               05 w-mat-ses-entry OCCURS 10 TIMES
+                       INDEXED BY w-mat-ses-idx.
+                   07 w-mat-ses-acta pic 9(6).
+                   07 w-mat-ses-fecha pic 9(8).
+       01  w-cant-materias pic 9(2) value zero.
+       01  w-mat-idx-enc pic 9(2) value zero.
+       01  w-flag-ses-lleno pic 9 value zero.
+       01  w-tabla-excep.
+           03 w-exc-entry OCCURS 200 TIMES INDEXED BY w-exc-idx.
+               05 w-exc-tipo pic x(5).
+               05 w-exc-cod pic x(9).
+               05 w-exc-materia pic x(3).
+               05 w-exc-nota pic 9(2).
+       01  w-cant-excep pic 9(3) value zero.
+       01  w-flag-excep-lleno pic 9 value zero.
        01  cabecera1.
            03  lin-titulo.
                05 filler pic x(30) value spaces.
@@ -84,11 +159,16 @@
            03  lin-titulo-soc.
                05 filler pic x(22) value spaces.
                05 FILLER pic x(6) value "CODIGO".
-               05 filler  pic x(8) value space.
+               05 filler  pic x(2) value space.
                05 FILLER pic x(6) value "NOMBRE".
-               05 filler  pic x(8) value space.
+               05 filler  pic x(2) value space.
                05 FILLER pic x(8) value "PROMEDIO".
-               05 filler pic x(22) value spaces.
+               05 filler  pic x(2) value space.
+               05 FILLER pic x(9) value "CONDICION".
+               05 filler pic x(2) value spaces.
+               05 FILLER pic x(5) value "DELTA".
+               05 filler pic x(2) value spaces.
+               05 FILLER pic x(6) value "ALERTA".
        01  cabecera3.
            03  lin-guarda.
                05 filler pic x(80) value all "*".
@@ -96,68 +176,403 @@
            03  lin-dat-alu.
                05 filler pic x(22) value spaces.
                05 l-alu pic x(6).
-               05 filler pic x(8) value spaces.
+               05 filler pic x(2) value spaces.
                05 l-nom pic x(15).
-               05 filler pic x(8) value spaces.
+               05 filler pic x(2) value spaces.
                05 l-nota pic zz9,99 value spaces.
+               05 filler pic x(2) value spaces.
+               05 l-estado pic x(9) value spaces.
+               05 filler pic x(2) value spaces.
+               05 l-delta pic -99,99 value spaces.
+               05 filler pic x(1) value spaces.
+               05 l-flag pic x(6) value spaces.
+       01  w-nota-aprob pic 9v99 value 4,00.
+       01  detalle-materia.
+           03  lin-dat-materia.
+               05 filler pic x(22) value spaces.
+               05 filler pic x(9) value "MATERIA: ".
+               05 dm-materia pic x(3).
+               05 filler pic x(2) value spaces.
+               05 filler pic x(6) value "PROM: ".
+               05 dm-promedio pic zz9,99.
+       01  detalle-materia-sesion.
+           03  lin-dat-materia-sesion.
+               05 filler pic x(26) value spaces.
+               05 filler pic x(7) value "SESION ".
+               05 filler pic x(6) value "ACTA: ".
+               05 dm-ses-acta pic zzzzz9.
+               05 filler pic x(2) value spaces.
+               05 filler pic x(7) value "FECHA: ".
+               05 dm-ses-fecha pic 9(8).
+       01  w-flag-sort-fin pic 9 value zero.
+       01  w-cont-rank pic 9(3) value zero.
+       01  w-csv-linea pic x(260).
+       01  w-csv-ptr pic 9(4).
+       01  w-csv-prom-ed pic zz9,99.
+       01  w-csv-mat-prom-ed pic zz9,99.
+       01  w-chk-restart-cod pic x(6) value spaces.
+       01  w-flag-restart pic 9 value zero.
+       01  w-flag-omitir-salida pic 9 value zero.
+       01  w-tabla-historia.
+           03 w-hist-entry OCCURS 200 TIMES INDEXED BY w-hist-idx.
+               05 w-hist-cod pic x(6).
+               05 w-hist-prom pic 9(2)v99.
+       01  w-cant-historia pic 9(3) value zero.
+       01  w-flag-hist-lleno pic 9 value zero.
+       01  w-hist-idx-enc pic 9(3) value zero.
+       01  w-flag-hist pic 9 value zero.
+       01  w-delta-prom pic s9(2)v99 value zero.
+       01  cabecera-rank1.
+           03  lin-titulo-rank.
+               05 filler pic x(28) value spaces.
+               05 filler pic x(24) value "RANKING DE PROMEDIOS".
+               05 filler pic x(28) value spaces.
+       01  cabecera-rank2.
+           03  lin-titulo-rank-sub.
+               05 filler pic x(10) value spaces.
+               05 filler pic x(4) value "PUES".
+               05 filler pic x(8) value space.
+               05 FILLER pic x(6) value "CODIGO".
+               05 filler  pic x(8) value space.
+               05 FILLER pic x(6) value "NOMBRE".
+               05 filler  pic x(8) value space.
+               05 FILLER pic x(8) value "PROMEDIO".
+               05 filler pic x(22) value spaces.
+       01  detalle-rank.
+           03  lin-dat-rank.
+               05 filler pic x(10) value spaces.
+               05 r-pues pic zz9.
+               05 filler pic x(8) value spaces.
+               05 r-alu pic x(6).
+               05 filler pic x(8) value spaces.
+               05 r-nom pic x(15).
+               05 filler pic x(8) value spaces.
+               05 r-nota pic zz9,99 value spaces.
+       01  w-tabla-sin-notas.
+           03 w-sn-entry OCCURS 200 TIMES INDEXED BY w-sn-idx.
+               05 w-sn-cod pic x(6).
+               05 w-sn-nom pic x(20).
+       01  w-cant-sin-notas pic 9(3) value zero.
+       01  w-flag-sn-lleno pic 9 value zero.
+       01  cabecera-sn1.
+           03  lin-titulo-sn.
+               05 filler pic x(28) value spaces.
+               05 filler pic x(24) value "ALUMNOS SIN NOTAS".
+               05 filler pic x(28) value spaces.
+       01  detalle-sn.
+           03  lin-dat-sn.
+               05 filler pic x(22) value spaces.
+               05 sn-alu pic x(6).
+               05 filler pic x(8) value spaces.
+               05 sn-nom pic x(20).
+       01  cabecera-tot1.
+           03  lin-titulo-tot.
+               05 filler pic x(28) value spaces.
+               05 filler pic x(24) value "TOTALES DE CONTROL".
+               05 filler pic x(28) value spaces.
+       01  detalle-tot1.
+           03  lin-dat-tot1.
+               05 filler pic x(20) value spaces.
+               05 filler pic x(26) value "ALUMNOS PROCESADOS......:".
+               05 t-tot-alu pic zzz9.
+       01  detalle-tot2.
+           03  lin-dat-tot2.
+               05 filler pic x(20) value spaces.
+               05 filler pic x(26) value "NOTAS LEIDAS.............:".
+               05 t-tot-notas pic zzzz9.
+       01  detalle-tot3.
+           03  lin-dat-tot3.
+               05 filler pic x(20) value spaces.
+               05 filler pic x(26) value "ACTAS (TIPO 2) LEIDAS...:".
+               05 t-tot-actas pic zzzz9.
+       01  detalle-tot4.
+           03  lin-dat-tot4.
+               05 filler pic x(20) value spaces.
+               05 filler pic x(26) value "PROMEDIO GENERAL.........:".
+               05 t-prom-general pic zz9,99.
+       01  cabecera-exc1.
+           03  lin-titulo-exc.
+               05 filler pic x(24) value spaces.
+               05 filler pic x(32)
+                  value "REGISTROS SIN ALUMNO ASOCIADO".
+               05 filler pic x(24) value spaces.
+       01  cabecera-exc2.
+           03  lin-titulo-exc-sub.
+               05 filler pic x(22) value spaces.
+               05 FILLER pic x(6) value "ORIGEN".
+               05 filler  pic x(6) value space.
+               05 FILLER pic x(9) value "CODIGO".
+               05 filler  pic x(6) value space.
+               05 FILLER pic x(7) value "MATERIA".
+               05 filler  pic x(6) value space.
+               05 FILLER pic x(4) value "NOTA".
+               05 filler pic x(14) value spaces.
+       01  detalle-exc.
+           03  lin-dat-exc.
+               05 filler pic x(22) value spaces.
+               05 de-tipo pic x(6).
+               05 filler pic x(6) value spaces.
+               05 de-cod pic x(9).
+               05 filler pic x(6) value spaces.
+               05 de-materia pic x(3).
+               05 filler pic x(10) value spaces.
+               05 de-nota pic z9.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM 100-INICIO-GENERAL
+           SORT ARCH-SORT
+               DESCENDING KEY srt-prom-alu
+               INPUT PROCEDURE 800-PROCESA-ALUMNOS
+               OUTPUT PROCEDURE 850-IMPRIME-RANKING
+           PERFORM 700-FIN-GENERAL
+           STOP RUN.
+       800-PROCESA-ALUMNOS.
            PERFORM 200-LEER-ALU
            PERFORM UNTIL w-flag-alu is equal 1
              PERFORM 300-BUSCAR-NOTAS
              PERFORM 400-BUSCAR-ACTAS
              PERFORM 500-INICIO-ALU
              PERFORM UNTIL w-flag-alu is EQUAL 1 OR
-             alu-codigo is not equal w-alu-ant
+             alu-codigo is not equal w-alu-ant-alfa
                    PERFORM 600-PROCESO-ALU
                    PERFORM 620-PROCESO-ACTA
                    PERFORM 200-LEER-ALU
              END-PERFORM
              PERFORM 630-FIN-ALU
            END-PERFORM.
-           PERFORM 700-FIN-GENERAL
-            STOP RUN.
+           PERFORM 880-FLUSH-EXCEPCIONES.
+           PERFORM 860-IMPRIME-SIN-NOTAS.
+           PERFORM 870-IMPRIME-TOTALES.
+           PERFORM 890-IMPRIME-EXCEPCIONES.
+       880-FLUSH-EXCEPCIONES.
+           PERFORM UNTIL w-flag-notas IS EQUAL 1
+               PERFORM 356-EXCEPCION-NOTA
+               PERFORM 320-LEER-NOTAS
+           END-PERFORM.
+           PERFORM UNTIL w-flag-actas IS EQUAL 1
+               IF act2-tipo-reg IS EQUAL "2"
+                   PERFORM 456-EXCEPCION-ACTA
+               END-IF
+               PERFORM 420-LEER-ACTAS
+           END-PERFORM.
+       890-IMPRIME-EXCEPCIONES.
+           IF w-cant-excep IS GREATER THAN ZERO
+               WRITE lis-reg FROM cabecera3 AFTER 2
+               WRITE lis-reg FROM cabecera-exc1 AFTER 1
+               WRITE lis-reg FROM cabecera-exc2 AFTER 1
+               WRITE lis-reg FROM cabecera3 AFTER 1
+               PERFORM VARYING w-exc-idx FROM 1 BY 1
+                   UNTIL w-exc-idx > w-cant-excep
+                   MOVE w-exc-tipo(w-exc-idx) TO de-tipo
+                   MOVE w-exc-cod(w-exc-idx) TO de-cod
+                   MOVE w-exc-materia(w-exc-idx) TO de-materia
+                   MOVE w-exc-nota(w-exc-idx) TO de-nota
+                   WRITE lis-reg FROM detalle-exc AFTER 1
+               END-PERFORM
+           END-IF.
+       870-IMPRIME-TOTALES.
+           IF w-tot-alu-con-prom IS GREATER THAN ZERO
+               COMPUTE w-prom-general =
+                   w-tot-prom-suma / w-tot-alu-con-prom
+           END-IF.
+           WRITE lis-reg FROM cabecera3 AFTER 2.
+           WRITE lis-reg FROM cabecera-tot1 AFTER 1.
+           WRITE lis-reg FROM cabecera3 AFTER 1.
+           MOVE w-tot-alu TO t-tot-alu.
+           WRITE lis-reg FROM detalle-tot1 AFTER 1.
+           MOVE w-tot-notas TO t-tot-notas.
+           WRITE lis-reg FROM detalle-tot2 AFTER 1.
+           MOVE w-tot-actas TO t-tot-actas.
+           WRITE lis-reg FROM detalle-tot3 AFTER 1.
+           MOVE w-prom-general TO t-prom-general.
+           WRITE lis-reg FROM detalle-tot4 AFTER 1.
+       860-IMPRIME-SIN-NOTAS.
+           IF w-cant-sin-notas IS GREATER THAN ZERO
+               WRITE lis-reg FROM cabecera3 AFTER 2
+               WRITE lis-reg FROM cabecera-sn1 AFTER 1
+               WRITE lis-reg FROM cabecera3 AFTER 1
+               PERFORM VARYING w-sn-idx FROM 1 BY 1
+                   UNTIL w-sn-idx > w-cant-sin-notas
+                   MOVE w-sn-cod(w-sn-idx) TO sn-alu
+                   MOVE w-sn-nom(w-sn-idx) TO sn-nom
+                   WRITE lis-reg FROM detalle-sn AFTER 1
+               END-PERFORM
+           END-IF.
+       850-IMPRIME-RANKING.
+           WRITE lis-reg FROM cabecera3 AFTER 2.
+           WRITE lis-reg FROM cabecera-rank1 AFTER 1.
+           WRITE lis-reg FROM cabecera-rank2 AFTER 1.
+           WRITE lis-reg FROM cabecera3 AFTER 1.
+           RETURN ARCH-SORT AT END MOVE 1 TO w-flag-sort-fin END-RETURN.
+           PERFORM UNTIL w-flag-sort-fin IS EQUAL 1
+               ADD 1 TO w-cont-rank
+               MOVE w-cont-rank TO r-pues
+               MOVE srt-leg-alu TO r-alu
+               MOVE srt-nom-alu(1:15) TO r-nom
+               MOVE srt-prom-alu TO r-nota
+               WRITE lis-reg FROM detalle-rank AFTER 1
+               RETURN ARCH-SORT
+                   AT END MOVE 1 TO w-flag-sort-fin
+               END-RETURN
+           END-PERFORM.
        100-INICIO-GENERAL.
+           PERFORM 110-LEER-CHECKPOINT.
            PERFORM 120-ABRIR-ARCHIVOS.
            PERFORM 130-INICIAR-VARIABLES.
+           PERFORM 115-LEER-HISTORIA.
            PERFORM 140-IMPRIMO-ENCABEZADO.
+           PERFORM 320-LEER-NOTAS.
+           PERFORM 420-LEER-ACTAS.
+       110-LEER-CHECKPOINT.
+           OPEN INPUT CHECKPOINT
+           IF w-chk-status IS EQUAL "00"
+               READ CHECKPOINT INTO chk-reg
+               IF w-chk-status IS EQUAL "00" AND
+                       chk-alu-codigo IS NOT EQUAL SPACES
+                   MOVE chk-alu-codigo TO w-chk-restart-cod
+                   MOVE 1 TO w-flag-restart
+               END-IF
+               CLOSE CHECKPOINT
+           END-IF
+           OPEN OUTPUT CHECKPOINT.
+           IF w-flag-restart IS EQUAL 1
+               MOVE w-chk-restart-cod TO chk-alu-codigo
+               WRITE chk-reg
+           END-IF.
+       115-LEER-HISTORIA.
+           OPEN INPUT HISTORIA-ANT
+           IF w-hist-status IS EQUAL "00"
+               PERFORM UNTIL w-flag-hist IS EQUAL 1
+                   READ HISTORIA-ANT INTO hist-ant-reg
+                       AT END MOVE 1 TO w-flag-hist
+                       NOT AT END
+                           IF w-cant-historia < 200
+                               ADD 1 TO w-cant-historia
+                               MOVE hist-ant-cod TO
+                                   w-hist-cod(w-cant-historia)
+                               MOVE hist-ant-prom TO
+                                   w-hist-prom(w-cant-historia)
+                           ELSE
+                               IF w-flag-hist-lleno IS NOT EQUAL 1
+                                   MOVE 1 TO w-flag-hist-lleno
+                                   DISPLAY "AVISO: se alcanzo el "
+                                       "limite de 200 alumnos en el "
+                                       "historico; los promedios "
+                                       "previos de los alumnos "
+                                       "restantes no se compararan."
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE HISTORIA-ANT
+           END-IF
+           OPEN OUTPUT HISTORIA-NUEVA.
        120-ABRIR-ARCHIVOS.
            OPEN INPUT ALUMNOS.
            OPEN INPUT NOTAS.
            OPEN INPUT ACTAS.
-           OPEN OUTPUT LISTADO.
+           IF w-flag-restart IS EQUAL 1
+               OPEN EXTEND LISTADO
+               OPEN EXTEND CSV-EXPORT
+           ELSE
+               OPEN OUTPUT LISTADO
+               OPEN OUTPUT CSV-EXPORT
+           END-IF.
        130-INICIAR-VARIABLES.
            MOVE ZERO TO w-cont-not.
            MOVE ZERO TO w-cont-acta.
        140-IMPRIMO-ENCABEZADO.
-           WRITE lis-reg FROM cabecera3 AFTER 1.
-           write lis-reg FROM cabecera1 AFTER 1.
-           write lis-reg FROM cabecera2 AFTER 1.
-           write lis-reg from cabecera3 AFTER 1.
+           IF w-flag-restart IS NOT EQUAL 1
+               WRITE lis-reg FROM cabecera3 AFTER 1
+               write lis-reg FROM cabecera1 AFTER 1
+               write lis-reg FROM cabecera2 AFTER 1
+               write lis-reg from cabecera3 AFTER 1
+           END-IF.
+           IF w-flag-restart IS NOT EQUAL 1
+               MOVE "CODIGO;NOMBRE;PROMEDIO;MATERIAS(COD:PROM...)"
+                   TO csv-reg
+               WRITE csv-reg
+           END-IF.
        200-LEER-ALU.
-           READ ALUMNOS AT END MOVE 1 TO w-flag-alu.
+           IF w-flag-alu IS NOT EQUAL 1
+               READ ALUMNOS AT END MOVE 1 TO w-flag-alu
+                   NOT AT END ADD 1 TO w-tot-alu
+               END-READ
+           END-IF.
 
        300-BUSCAR-NOTAS.
-           PERFORM 320-LEER-NOTAS.
            PERFORM 350-BUSCO-NOTA-ALU.
        350-BUSCO-NOTA-ALU.
-           PERFORM 320-LEER-NOTAS until w-flag-notas is equal 1 OR
-                   not-alumno is equals alu-codigo.
+           PERFORM UNTIL w-flag-notas IS EQUAL 1 OR
+                   not-alumno IS EQUAL alu-codigo OR
+                   not-alumno IS GREATER THAN alu-codigo
+               PERFORM 356-EXCEPCION-NOTA
+               PERFORM 320-LEER-NOTAS
+           END-PERFORM.
+       356-EXCEPCION-NOTA.
+           IF w-cant-excep < 200
+               ADD 1 TO w-cant-excep
+               MOVE "NOTAS" TO w-exc-tipo(w-cant-excep)
+               MOVE not-alumno TO w-exc-cod(w-cant-excep)
+               MOVE not-materia TO w-exc-materia(w-cant-excep)
+               MOVE not-nota TO w-exc-nota(w-cant-excep)
+           ELSE
+               PERFORM 357-AVISO-EXCEP-LLENO
+           END-IF.
+       357-AVISO-EXCEP-LLENO.
+           IF w-flag-excep-lleno IS NOT EQUAL 1
+               MOVE 1 TO w-flag-excep-lleno
+               DISPLAY "AVISO: se alcanzo el limite de 200 "
+                   "registros huerfanos de NOTAS/ACTAS; la seccion "
+                   "REGISTROS SIN ALUMNO ASOCIADO no lista a todos "
+                   "los que corresponden."
+           END-IF.
        320-LEER-NOTAS.
-           READ NOTAS AT END MOVE 1 TO w-flag-notas.
+           IF w-flag-notas IS NOT EQUAL 1
+               READ NOTAS AT END MOVE 1 TO w-flag-notas
+                   NOT AT END ADD 1 TO w-tot-notas
+               END-READ
+           END-IF.
 
        400-BUSCAR-ACTAS.
-           PERFORM 420-LEER-ACTAS.
            PERFORM 450-BUSCAR-ACTA-ALU.
        420-LEER-ACTAS.
-           READ ACTAS AT END MOVE 1 TO w-flag-actas.
+           IF w-flag-actas IS NOT EQUAL 1
+               READ ACTAS AT END MOVE 1 TO w-flag-actas
+               END-READ
+           END-IF.
+           IF w-flag-actas IS NOT EQUAL 1 AND act1-tipo-reg IS EQUAL "2"
+               ADD 1 TO w-tot-actas.
+           IF w-flag-actas IS NOT EQUAL 1 AND act1-tipo-reg IS EQUAL "1"
+               PERFORM 425-ACTUALIZAR-CABECERA-ACTA.
+       425-ACTUALIZAR-CABECERA-ACTA.
+           MOVE act1-acta TO w-act-actual-acta.
+           MOVE act1-fecha TO w-act-actual-fecha.
+           MOVE act1-materia TO w-act-actual-materia.
        450-BUSCAR-ACTA-ALU.
-           PERFORM 420-LEER-ACTAS UNTIL w-flag-actas is equal 1 OR
-               act2-alumno is EQUALS alu-codigo.
+           PERFORM UNTIL w-flag-actas IS EQUAL 1 OR
+               (act2-tipo-reg IS EQUAL "2" AND
+                (act2-alumno(1:6) IS EQUAL alu-codigo OR
+                 act2-alumno(1:6) IS GREATER THAN alu-codigo))
+               IF act2-tipo-reg IS EQUAL "2"
+                   PERFORM 456-EXCEPCION-ACTA
+               END-IF
+               PERFORM 420-LEER-ACTAS
+           END-PERFORM.
+       456-EXCEPCION-ACTA.
+           IF w-cant-excep < 200
+               ADD 1 TO w-cant-excep
+               MOVE "ACTA" TO w-exc-tipo(w-cant-excep)
+               MOVE act2-alumno TO w-exc-cod(w-cant-excep)
+               MOVE w-act-actual-materia TO w-exc-materia(w-cant-excep)
+               MOVE act2-nota TO w-exc-nota(w-cant-excep)
+           ELSE
+               PERFORM 357-AVISO-EXCEP-LLENO
+           END-IF.
 
        500-INICIO-ALU.
            MOVE alu-codigo TO w-alu-ant.
+           MOVE alu-codigo TO w-alu-ant-alfa.
            move alu-nombre to w-nom-ant.
            move zero to w-notas-alu.
            move zero to w-notas-acta.
@@ -165,31 +580,226 @@
            move zero to w-cont-acta.
            move zero to w-cont-not-alu.
            move zero to w-promedio.
+           move zero to w-cant-materias.
        600-PROCESO-ALU.
-           add 1 to w-cont-not.
-           add not-nota to w-notas-alu.
+           PERFORM UNTIL w-flag-notas IS EQUAL 1 OR
+               not-alumno IS NOT EQUAL alu-codigo
+               add 1 to w-cont-not
+               add not-nota to w-notas-alu
+               move not-materia to w-materia-actual
+               move not-nota to w-nota-actual
+               move not-acta to w-acta-actual
+               move not-fecha to w-fecha-actual
+               PERFORM 660-BUSCAR-MATERIA
+               PERFORM 320-LEER-NOTAS
+           END-PERFORM.
        620-PROCESO-ACTA.
-           add 1 to w-cont-acta.
-           add act2-nota to w-notas-acta.
+           PERFORM UNTIL w-flag-actas IS EQUAL 1 OR
+               (act2-tipo-reg IS EQUAL "2" AND
+                act2-alumno(1:6) IS NOT EQUAL alu-codigo)
+               IF act2-tipo-reg IS EQUAL "2"
+                   add 1 to w-cont-acta
+                   add act2-nota to w-notas-acta
+                   move w-act-actual-materia to w-materia-actual
+                   move act2-nota to w-nota-actual
+                   move w-act-actual-acta to w-acta-actual
+                   move w-act-actual-fecha to w-fecha-actual
+                   PERFORM 660-BUSCAR-MATERIA
+               END-IF
+               PERFORM 420-LEER-ACTAS
+           END-PERFORM.
+       660-BUSCAR-MATERIA.
+           move zero to w-mat-idx-enc.
+           PERFORM VARYING w-mat-idx FROM 1 BY 1
+               UNTIL w-mat-idx > w-cant-materias
+               IF w-mat-cod(w-mat-idx) IS EQUAL w-materia-actual
+                   set w-mat-idx-enc to w-mat-idx
+               END-IF
+           END-PERFORM.
+           IF w-mat-idx-enc IS EQUAL ZERO AND w-cant-materias < 20
+               add 1 to w-cant-materias
+               move w-cant-materias to w-mat-idx-enc
+               move w-materia-actual to w-mat-cod(w-mat-idx-enc)
+               move zero to w-mat-suma(w-mat-idx-enc)
+               move zero to w-mat-cont(w-mat-idx-enc)
+               move zero to w-mat-cant-ses(w-mat-idx-enc)
+           END-IF.
+           IF w-mat-idx-enc IS NOT EQUAL ZERO
+               add w-nota-actual to w-mat-suma(w-mat-idx-enc)
+               add 1 to w-mat-cont(w-mat-idx-enc)
+               move w-acta-actual to w-mat-ult-acta(w-mat-idx-enc)
+               move w-fecha-actual to w-mat-ult-fecha(w-mat-idx-enc)
+               IF w-mat-cant-ses(w-mat-idx-enc) < 10
+                   add 1 to w-mat-cant-ses(w-mat-idx-enc)
+                   set w-mat-ses-idx to w-mat-cant-ses(w-mat-idx-enc)
+                   move w-acta-actual to
+                       w-mat-ses-acta(w-mat-idx-enc w-mat-ses-idx)
+                   move w-fecha-actual to
+                       w-mat-ses-fecha(w-mat-idx-enc w-mat-ses-idx)
+               ELSE
+                   IF w-flag-ses-lleno IS NOT EQUAL 1
+                       MOVE 1 TO w-flag-ses-lleno
+                       DISPLAY "AVISO: se alcanzo el limite de 10 "
+                           "sesiones registradas para una materia; "
+                           "el promedio sigue siendo exacto pero no "
+                           "se listan todas las sesiones que lo "
+                           "componen."
+                   END-IF
+               END-IF
+           END-IF.
 
        630-FIN-ALU.
            compute w-cont-not-alu=w-cont-not+w-cont-acta.
            compute w-nota-final= w-notas-alu+w-notas-acta.
            PERFORM 640-CALCULO-PROMEDIO.
+           PERFORM 645-CALCULO-PROMEDIO-MATERIAS.
+           IF w-flag-restart IS EQUAL 1 AND
+                   w-alu-ant-alfa IS NOT GREATER THAN w-chk-restart-cod
+               MOVE 1 TO w-flag-omitir-salida
+           ELSE
+               MOVE ZERO TO w-flag-restart
+               MOVE ZERO TO w-flag-omitir-salida
+           END-IF.
            PERFORM 650-ARMO-LINEA.
+           IF w-flag-omitir-salida IS NOT EQUAL 1
+               PERFORM 690-GRABAR-CHECKPOINT
+           END-IF.
        640-CALCULO-PROMEDIO.
            IF w-cont-not-alu IS NOT EQUAL ZERO
                COMPUTE w-promedio= w-nota-final/ w-cont-not-alu.
+       645-CALCULO-PROMEDIO-MATERIAS.
+           PERFORM VARYING w-mat-idx FROM 1 BY 1
+               UNTIL w-mat-idx > w-cant-materias
+               IF w-mat-cont(w-mat-idx) IS NOT EQUAL ZERO
+                   COMPUTE w-mat-promedio(w-mat-idx) =
+                       w-mat-suma(w-mat-idx) / w-mat-cont(w-mat-idx)
+               END-IF
+           END-PERFORM.
 
        650-ARMO-LINEA.
-           MOVE w-alu-ant TO l-alu.
-           MOVE w-nom-ant TO l-nom.
-           MOVE w-promedio TO l-nota.
-           WRITE lis-reg FROM detalle1 AFTER 1.
+           IF w-cont-not-alu IS EQUAL ZERO
+               PERFORM 655-GUARDAR-SIN-NOTAS
+           ELSE
+               IF w-flag-omitir-salida IS NOT EQUAL 1
+                   MOVE w-alu-ant-alfa TO l-alu
+                   MOVE w-nom-ant TO l-nom
+                   MOVE w-promedio TO l-nota
+                   IF w-promedio IS GREATER THAN OR EQUAL w-nota-aprob
+                       MOVE "APROBADO" TO l-estado
+                   ELSE
+                       MOVE "REPROBADO" TO l-estado
+                   END-IF
+                   PERFORM 695-BUSCAR-HISTORIA
+                   IF w-hist-idx-enc IS NOT EQUAL ZERO
+                       COMPUTE w-delta-prom =
+                           w-promedio - w-hist-prom(w-hist-idx-enc)
+                       MOVE w-delta-prom TO l-delta
+                       IF w-delta-prom IS GREATER THAN 1 OR
+                               w-delta-prom IS LESS THAN -1
+                           MOVE "CAMBIO" TO l-flag
+                       ELSE
+                           MOVE SPACES TO l-flag
+                       END-IF
+                   ELSE
+                       MOVE ZERO TO l-delta
+                       MOVE "NUEVO" TO l-flag
+                   END-IF
+                   WRITE lis-reg FROM detalle1 AFTER 1
+                   PERFORM VARYING w-mat-idx FROM 1 BY 1
+                       UNTIL w-mat-idx > w-cant-materias
+                       MOVE w-mat-cod(w-mat-idx) TO dm-materia
+                       MOVE w-mat-promedio(w-mat-idx) TO dm-promedio
+                       WRITE lis-reg FROM detalle-materia AFTER 1
+                       PERFORM VARYING w-mat-ses-idx FROM 1 BY 1
+                           UNTIL w-mat-ses-idx >
+                               w-mat-cant-ses(w-mat-idx)
+                           MOVE w-mat-ses-acta(w-mat-idx w-mat-ses-idx)
+                               TO dm-ses-acta
+                           MOVE
+                               w-mat-ses-fecha(w-mat-idx w-mat-ses-idx)
+                               TO dm-ses-fecha
+                           WRITE lis-reg FROM detalle-materia-sesion
+                               AFTER 1
+                       END-PERFORM
+                   END-PERFORM
+                   PERFORM 665-ESCRIBIR-CSV
+               END-IF
+               PERFORM 697-GRABAR-HISTORIA
+               MOVE w-alu-ant-alfa TO srt-leg-alu
+               MOVE w-nom-ant TO srt-nom-alu
+               MOVE w-promedio TO srt-prom-alu
+               RELEASE srt-reg
+               ADD w-promedio TO w-tot-prom-suma
+               ADD 1 TO w-tot-alu-con-prom
+           END-IF.
+       655-GUARDAR-SIN-NOTAS.
+           IF w-cant-sin-notas < 200
+               ADD 1 TO w-cant-sin-notas
+               MOVE w-alu-ant-alfa TO w-sn-cod(w-cant-sin-notas)
+               MOVE w-nom-ant TO w-sn-nom(w-cant-sin-notas)
+           ELSE
+               IF w-flag-sn-lleno IS NOT EQUAL 1
+                   MOVE 1 TO w-flag-sn-lleno
+                   DISPLAY "AVISO: se alcanzo el limite de 200 "
+                       "alumnos sin notas; la seccion ALUMNOS SIN "
+                       "NOTAS no lista a todos los que corresponden."
+               END-IF
+           END-IF.
+
+       690-GRABAR-CHECKPOINT.
+           CLOSE CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT.
+           MOVE w-alu-ant-alfa TO chk-alu-codigo.
+           WRITE chk-reg.
+
+       695-BUSCAR-HISTORIA.
+           MOVE ZERO TO w-hist-idx-enc.
+           PERFORM VARYING w-hist-idx FROM 1 BY 1
+               UNTIL w-hist-idx > w-cant-historia
+               IF w-hist-cod(w-hist-idx) IS EQUAL w-alu-ant-alfa
+                   SET w-hist-idx-enc TO w-hist-idx
+               END-IF
+           END-PERFORM.
+
+       697-GRABAR-HISTORIA.
+           MOVE w-alu-ant-alfa TO hist-nueva-cod.
+           MOVE w-promedio TO hist-nueva-prom.
+           WRITE hist-nueva-reg.
+
+       665-ESCRIBIR-CSV.
+           MOVE SPACES TO w-csv-linea
+           MOVE 1 TO w-csv-ptr
+           MOVE w-promedio TO w-csv-prom-ed
+           STRING w-alu-ant-alfa DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  w-nom-ant DELIMITED BY SIZE
+                  ";" DELIMITED BY SIZE
+                  w-csv-prom-ed DELIMITED BY SIZE
+               INTO w-csv-linea
+               WITH POINTER w-csv-ptr
+           END-STRING
+           PERFORM VARYING w-mat-idx FROM 1 BY 1
+               UNTIL w-mat-idx > w-cant-materias
+               MOVE w-mat-promedio(w-mat-idx) TO w-csv-mat-prom-ed
+               STRING ";" DELIMITED BY SIZE
+                      w-mat-cod(w-mat-idx) DELIMITED BY SIZE
+                      ":" DELIMITED BY SIZE
+                      w-csv-mat-prom-ed DELIMITED BY SIZE
+                   INTO w-csv-linea
+                   WITH POINTER w-csv-ptr
+               END-STRING
+           END-PERFORM.
+           MOVE w-csv-linea TO csv-reg.
+           WRITE csv-reg.
 
        700-FIN-GENERAL.
            CLOSE ALUMNOS.
            CLOSE NOTAS.
            CLOSE ACTAS.
            CLOSE LISTADO.
+           CLOSE CSV-EXPORT.
+           CLOSE CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT.
+           CLOSE CHECKPOINT.
+           CLOSE HISTORIA-NUEVA.
        END PROGRAM parcialNotas.
